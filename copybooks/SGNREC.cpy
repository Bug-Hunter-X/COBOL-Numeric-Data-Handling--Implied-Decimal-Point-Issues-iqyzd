@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  SGNREC.CPY
+      *  Report record written whenever the source feed did not carry
+      *  a usable sign for a transaction amount and AMT-SIGN had to be
+      *  defaulted (see AMTCONV 2005-DETERMINE-SIGN).
+      *****************************************************************
+       01  SIGN-DEFAULT-RECORD.
+           05  SGN-TRANSACTION-ID          PIC X(10).
+           05  SGN-DEFAULTED-VALUE         PIC S9(7)V999.
+           05  SGN-DEFAULTED-TO            PIC X(1).
+           05  SGN-TIMESTAMP               PIC X(26).
+           05  SGN-REASON                  PIC X(30).
