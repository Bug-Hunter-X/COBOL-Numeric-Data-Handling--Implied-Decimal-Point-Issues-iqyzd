@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  EXCREC.CPY
+      *  Exception record written whenever an amount conversion
+      *  cannot be represented in the target WS-AMOUNT field without
+      *  loss of the high-order digits (see AMTCONV 2000-CONVERT-
+      *  AMOUNT).
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-TRANSACTION-ID          PIC X(10).
+           05  EXC-ORIGINAL-VALUE          PIC S9(7)V999.
+           05  EXC-TRUNCATED-VALUE         PIC S9(5)V999.
+           05  EXC-TIMESTAMP               PIC X(26).
+           05  EXC-REASON                  PIC X(30).
+      *    Populated by AMTCORR once someone keys in a corrected
+      *    amount for this flagged record (see CORLREC.cpy for the
+      *    matching correction log entry).
+           05  EXC-CORRECTED-FLAG          PIC X(1) VALUE "N".
+               88  EXC-IS-CORRECTED                   VALUE "Y".
+           05  EXC-CORRECTED-VALUE         PIC S9(5)V999.
