@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  GLEXTREC.CPY
+      *  General ledger interface extract record written by AMTCONV
+      *  (2080-WRITE-GL-EXTRACT) for every amount that converts
+      *  successfully, i.e. NOT LK-VALIDATE-MODE and NOT AMT-OVERFLOW.
+      *  Picked up downstream by the GL posting feed.
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-NUMBER           PIC X(10).
+           05  GL-AMOUNT                   PIC S9(5)V999.
+           05  GL-CURRENCY-CODE            PIC X(3).
+           05  GL-CONVERSION-TIMESTAMP     PIC X(26).
+           05  GL-SOURCE-TRANSACTION-ID    PIC X(10).
