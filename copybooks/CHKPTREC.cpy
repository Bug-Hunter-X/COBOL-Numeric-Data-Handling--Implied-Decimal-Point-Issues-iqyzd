@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CHKPTREC.CPY
+      *  Checkpoint record for the AMTPOST commit run.  Rewritten
+      *  every WS-CHECKPOINT-INTERVAL transactions so a restart can
+      *  skip straight past the already-processed records instead of
+      *  rerunning the whole file.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHK-LAST-TRANSACTION-ID     PIC X(10).
+           05  CHK-RECORDS-PROCESSED       PIC 9(9).
+           05  CHK-TIMESTAMP                PIC X(26).
