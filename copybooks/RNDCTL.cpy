@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  RNDCTL.CPY
+      *  Optional rounding-mode control record. When ROUNDCTL is
+      *  allocated and carries a recognized mode ("R"/"B"/"T"), the
+      *  batch driver (AMTBATCH, AMTPOST) overrides its default
+      *  WS-ROUNDING-MODE with it before calling AMTCONV, letting
+      *  operations switch to banker's rounding for a run without a
+      *  recompile. Missing/unallocated/blank ROUNDCTL leaves the
+      *  driver's default ("R") in place.
+      *****************************************************************
+       01  ROUNDING-CONTROL-RECORD.
+           05  RC-ROUNDING-MODE            PIC X(1).
