@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  TRNREC.CPY
+      *  Daily transaction file record read by the amount-conversion
+      *  batch programs (AMTBATCH pre-validation, AMTPOST commit run).
+      *****************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRN-TRANSACTION-ID          PIC X(10).
+           05  TRN-RAW-AMOUNT              PIC 9(7)V999.
+           05  TRN-SIGN                    PIC X(1).
+           05  TRN-CURRENCY-CODE           PIC X(3).
+           05  TRN-ACCOUNT-NUMBER          PIC X(10).
