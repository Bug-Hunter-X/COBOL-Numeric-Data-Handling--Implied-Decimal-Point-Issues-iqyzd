@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CORLREC.CPY
+      *  Correction log entry written by AMTCORR whenever an operator
+      *  keys in a corrected amount for a flagged overflow/truncation
+      *  record.
+      *****************************************************************
+       01  CORRECTION-LOG-RECORD.
+           05  CORR-TRANSACTION-ID         PIC X(10).
+           05  CORR-TRUNCATED-VALUE        PIC S9(5)V999.
+           05  CORR-CORRECTED-VALUE        PIC S9(5)V999.
+           05  CORR-OPERATOR-ID            PIC X(8).
+           05  CORR-TIMESTAMP              PIC X(26).
