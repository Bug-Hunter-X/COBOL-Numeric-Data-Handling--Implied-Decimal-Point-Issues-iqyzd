@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  JRNREC.CPY
+      *  Before/after audit journal entry written for every completed
+      *  amount conversion (see AMTCONV 2070-WRITE-AUDIT-JOURNAL),
+      *  retained for year-end reconciliation and auditor questions
+      *  about why a historical total doesn't match the original feed.
+      *****************************************************************
+       01  AUDIT-JOURNAL-RECORD.
+           05  JRN-TIMESTAMP               PIC X(26).
+           05  JRN-TRANSACTION-ID          PIC X(10).
+           05  JRN-BEFORE-VALUE            PIC S9(7)V999.
+           05  JRN-AFTER-VALUE             PIC S9(5)V999.
+           05  JRN-FLAG                    PIC X(1).
+               88  JRN-TRUNCATED                      VALUE "T".
+               88  JRN-ROUNDED                        VALUE "R".
+               88  JRN-UNCHANGED                      VALUE "N".
