@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  AMTREC.CPY
+      *
+      *  Shared amount layout for any program that has to hold or
+      *  convert a monetary amount.  Bundles the wide incoming value,
+      *  the narrower working amount it gets converted into, and the
+      *  overflow/truncation flag that conversion sets, so every
+      *  program uses the same fields and the same overflow semantics
+      *  instead of redefining PIC 9(5)V99/9(7)V99 by hand.
+      *****************************************************************
+      *    V999 (3 implied decimals) is the widest scale we process
+      *    (KWD). Currencies with fewer decimal places (USD=2, JPY=0)
+      *    simply carry zeros in the low-order decimal position(s);
+      *    see AMTCONV 2006-LOOKUP-CURRENCY-SCALE /
+      *    2060-APPLY-CURRENCY-SCALE for how the right number of
+      *    decimals gets enforced for a given currency code.
+       01  AMT-RECORD.
+           05  AMT-INPUT-VALUE             PIC S9(7)V999.
+           05  AMT-VALUE                   PIC S9(5)V999 VALUE 0.
+           05  AMT-OVERFLOW-FLAG           PIC X(1) VALUE "N".
+               88  AMT-OVERFLOW                       VALUE "Y".
+           05  AMT-SIGN                    PIC X(1) VALUE "+".
+               88  AMT-SIGN-POSITIVE                  VALUE "+".
+               88  AMT-SIGN-NEGATIVE                  VALUE "-".
