@@ -0,0 +1,32 @@
+//AMTPOST  JOB (ACCTNO),'AMOUNT POST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* COMMITTING AMOUNT-CONVERSION RUN OVER THE DAILY TRANSACTION   *
+//* FILE.  RESUBMIT WITH PARM='RESTART' AFTER A MID-RUN ABEND TO  *
+//* PICK UP FROM THE LAST CHECKPOINT INSTEAD OF THE TOP OF THE    *
+//* FILE.                                                        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AMTPOST
+//*                     RESUBMIT AS: EXEC PGM=AMTPOST,PARM='RESTART'
+//STEPLIB  DD   DSN=PROD.AMTCONV.LOADLIB,DISP=SHR
+//TRNFILE  DD   DSN=PROD.DAILY.TRANFILE,DISP=SHR
+//*                     MOD/CATLG/CATLG: survives abend (so a RESTART
+//*                     can find it) and tolerates reruns (so a plain
+//*                     resubmission doesn't fail allocation because
+//*                     the dataset from a prior run is already
+//*                     catalogued) - 1200-RESET-CHECKPOINT-FILE's own
+//*                     OPEN OUTPUT is what actually empties this run's
+//*                     checkpoint, not the JCL disposition.
+//CHKPTFILE DD  DSN=PROD.AMTPOST.CHKPT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=45)
+//EXCFILE  DD   DSN=PROD.AMTCONV.EXCFILE,DISP=SHR
+//TRUNCCTL DD   DSN=PROD.AMTCONV.TRUNCCTL,DISP=SHR
+//SIGNRPT  DD   DSN=PROD.AMTCONV.SIGNRPT,DISP=SHR
+//AUDITJRN DD   DSN=PROD.AMTCONV.AUDITJRN,DISP=SHR
+//GLEXTRCT DD   DSN=PROD.AMTCONV.GLEXTRCT,DISP=SHR
+//*                     OPTIONAL: UNCOMMENT TO OVERRIDE THE DEFAULT
+//*                     ROUNDING MODE ("R") WITHOUT A RECOMPILE.
+//*ROUNDCTL DD   DSN=PROD.AMTCONV.ROUNDCTL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
