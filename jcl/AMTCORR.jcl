@@ -0,0 +1,15 @@
+//AMTCORR  JOB (ACCTNO),'AMOUNT CORRECTION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* FOREGROUND MAINTENANCE TRANSACTION FOR CORRECTING A FLAGGED   *
+//* OVERFLOW/TRUNCATION RECORD ON EXCFILE. RUN FROM A TSO/ISPF    *
+//* FOREGROUND SESSION OR SUBMITTED HERE FOR AN OPERATOR WORKING  *
+//* THE EXCEPTION QUEUE OFFLINE.                                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AMTCORR
+//STEPLIB  DD   DSN=PROD.AMTCONV.LOADLIB,DISP=SHR
+//EXCFILE  DD   DSN=PROD.AMTCONV.EXCFILE,DISP=SHR
+//CORRLOG  DD   DSN=PROD.AMTCONV.CORRLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+/*
