@@ -0,0 +1,26 @@
+//AMTBATCH JOB (ACCTNO),'AMOUNT PREVALID',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PRE-VALIDATION PASS OVER THE DAILY TRANSACTION FILE.         *
+//* RUNS EVERY AMOUNT THROUGH THE SAME OVERFLOW CHECK AS THE     *
+//* REAL CONVERSION (AMTCONV) SO OPERATIONS CAN REVIEW PREEXC    *
+//* BEFORE THE COMMITTING RUN (AMTPOST) IS SUBMITTED.            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AMTBATCH
+//STEPLIB  DD   DSN=PROD.AMTCONV.LOADLIB,DISP=SHR
+//TRNFILE  DD   DSN=PROD.DAILY.TRANFILE,DISP=SHR
+//*                     MOD/CATLG/CATLG so this recurring daily run
+//*                     doesn't fail allocation on its second and
+//*                     later submissions because PROD.AMTBATCH.PREEXC
+//*                     is already catalogued from the prior run -
+//*                     0000-MAIN's own OPEN OUTPUT is what actually
+//*                     empties this run's report, not the JCL
+//*                     disposition.
+//PREEXC   DD   DSN=PROD.AMTBATCH.PREEXC,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=93)
+//*                     OPTIONAL: UNCOMMENT TO OVERRIDE THE DEFAULT
+//*                     ROUNDING MODE ("R") WITHOUT A RECOMPILE.
+//*ROUNDCTL DD   DSN=PROD.AMTCONV.ROUNDCTL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
