@@ -0,0 +1,167 @@
+      *****************************************************************
+      *  PROGRAM-ID: AMTCORR
+      *
+      *  Online maintenance transaction for correcting a flagged
+      *  overflow/truncation record. An operator keys in a transaction
+      *  id, the screen shows the original value (EXC-ORIGINAL-VALUE)
+      *  and the truncated value (EXC-TRUNCATED-VALUE) that AMTCONV
+      *  wrote to EXCFILE side by side, the operator keys in the
+      *  corrected amount, and the correction is applied back to the
+      *  exception record and logged to CORRLOG for audit (see
+      *  copybooks/CORLREC.cpy).
+      *
+      *  EXCFILE is keyed by transaction id (see AMTCONV's
+      *  SELECT EXCEPTION-FILE) so a record can be pulled up directly
+      *  instead of scanning the whole file.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTCORR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EXC-TRANSACTION-ID
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT CORRECTION-LOG-FILE ASSIGN TO "CORRLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CORRECTION-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       COPY EXCREC.
+
+       FD  CORRECTION-LOG-FILE
+           RECORDING MODE IS F.
+       COPY CORLREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-FILE-STATUS        PIC X(2).
+       01  WS-CORRECTION-LOG-STATUS        PIC X(2).
+
+       01  WS-CONTINUE-SWITCH              PIC X(1) VALUE "Y".
+           88  WS-KEEP-GOING                        VALUE "Y".
+
+       01  WS-RECORD-FOUND-SWITCH          PIC X(1) VALUE "N".
+           88  WS-RECORD-FOUND                      VALUE "Y".
+
+       01  WS-INPUT-TRN-ID                 PIC X(10).
+       01  WS-INPUT-CORRECTED-AMOUNT       PIC S9(5)V999.
+       01  WS-INPUT-OPERATOR-ID            PIC X(8).
+       01  WS-INPUT-CONFIRM                PIC X(1).
+
+      *    Display-edited copies of the amounts for the correction
+      *    screen (signed numeric-edited fields read better on a 3270
+      *    style panel than raw S9(5)V999).
+       01  WS-DISPLAY-ORIGINAL-VALUE       PIC -(6)9.999.
+       01  WS-DISPLAY-TRUNCATED-VALUE      PIC -(6)9.999.
+
+       SCREEN SECTION.
+       01  CORRECTION-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "AMTCORR - AMOUNT CORRECTION".
+           05  LINE 3  COLUMN 1  VALUE "TRANSACTION ID . . . :".
+           05  LINE 3  COLUMN 25 PIC X(10) FROM EXC-TRANSACTION-ID.
+           05  LINE 5  COLUMN 1  VALUE "ORIGINAL VALUE . . . :".
+           05  LINE 5  COLUMN 25 PIC -(6)9.999
+                                  FROM WS-DISPLAY-ORIGINAL-VALUE.
+           05  LINE 6  COLUMN 1  VALUE "TRUNCATED VALUE. . . :".
+           05  LINE 6  COLUMN 25 PIC -(6)9.999
+                                  FROM WS-DISPLAY-TRUNCATED-VALUE.
+           05  LINE 7  COLUMN 1  VALUE "REASON . . . . . . . :".
+           05  LINE 7  COLUMN 25 PIC X(30) FROM EXC-REASON.
+           05  LINE 9  COLUMN 1  VALUE "ALREADY CORRECTED? . :".
+           05  LINE 9  COLUMN 25 PIC X(1) FROM EXC-CORRECTED-FLAG.
+
+       01  PROMPT-TRN-ID-SCREEN.
+           05  LINE 1  COLUMN 1  VALUE
+               "ENTER TRANSACTION ID (BLANK TO QUIT): ".
+           05  LINE 1  COLUMN 40 PIC X(10) TO WS-INPUT-TRN-ID.
+
+       01  PROMPT-CORRECTION-SCREEN.
+           05  LINE 11 COLUMN 1  VALUE "CORRECTED AMOUNT . . :".
+           05  LINE 11 COLUMN 25 PIC S9(5)V999
+                                  TO WS-INPUT-CORRECTED-AMOUNT.
+           05  LINE 12 COLUMN 1  VALUE "OPERATOR ID. . . . . :".
+           05  LINE 12 COLUMN 25 PIC X(8) TO WS-INPUT-OPERATOR-ID.
+           05  LINE 13 COLUMN 1  VALUE "CONFIRM (Y/N). . . . :".
+           05  LINE 13 COLUMN 25 PIC X(1) TO WS-INPUT-CONFIRM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O EXCEPTION-FILE
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "AMTCORR: UNABLE TO OPEN EXCFILE, STATUS "
+                   WS-EXCEPTION-FILE-STATUS
+               GOBACK
+           END-IF
+           OPEN EXTEND CORRECTION-LOG-FILE
+           IF WS-CORRECTION-LOG-STATUS = "35"
+               OPEN OUTPUT CORRECTION-LOG-FILE
+           END-IF
+           PERFORM UNTIL NOT WS-KEEP-GOING
+               PERFORM 1000-PROMPT-FOR-TRANSACTION
+               IF WS-KEEP-GOING
+                   PERFORM 2000-FIND-EXCEPTION-RECORD
+                   IF WS-RECORD-FOUND
+                       PERFORM 3000-DISPLAY-AND-CORRECT
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE EXCEPTION-FILE
+           CLOSE CORRECTION-LOG-FILE
+           GOBACK.
+
+       1000-PROMPT-FOR-TRANSACTION.
+           MOVE SPACES TO WS-INPUT-TRN-ID
+           DISPLAY PROMPT-TRN-ID-SCREEN
+           ACCEPT PROMPT-TRN-ID-SCREEN
+           IF WS-INPUT-TRN-ID = SPACES
+               MOVE "N" TO WS-CONTINUE-SWITCH
+           END-IF.
+
+       2000-FIND-EXCEPTION-RECORD.
+           MOVE "N" TO WS-RECORD-FOUND-SWITCH
+           MOVE WS-INPUT-TRN-ID TO EXC-TRANSACTION-ID
+           READ EXCEPTION-FILE
+               INVALID KEY
+                   DISPLAY "NO EXCEPTION RECORD FOUND FOR "
+                       WS-INPUT-TRN-ID
+               NOT INVALID KEY
+                   SET WS-RECORD-FOUND TO TRUE
+           END-READ.
+
+       3000-DISPLAY-AND-CORRECT.
+           MOVE EXC-ORIGINAL-VALUE  TO WS-DISPLAY-ORIGINAL-VALUE
+           MOVE EXC-TRUNCATED-VALUE TO WS-DISPLAY-TRUNCATED-VALUE
+           DISPLAY CORRECTION-SCREEN
+           DISPLAY PROMPT-CORRECTION-SCREEN
+           ACCEPT PROMPT-CORRECTION-SCREEN
+           IF WS-INPUT-CONFIRM = "Y" OR WS-INPUT-CONFIRM = "y"
+               PERFORM 4000-APPLY-CORRECTION
+           ELSE
+               DISPLAY "CORRECTION CANCELLED FOR " WS-INPUT-TRN-ID
+           END-IF.
+
+       4000-APPLY-CORRECTION.
+           MOVE EXC-TRUNCATED-VALUE TO CORR-TRUNCATED-VALUE
+           MOVE WS-INPUT-CORRECTED-AMOUNT TO EXC-CORRECTED-VALUE
+           SET EXC-IS-CORRECTED TO TRUE
+           REWRITE EXCEPTION-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED FOR " WS-INPUT-TRN-ID
+           END-REWRITE
+           PERFORM 4900-LOG-CORRECTION.
+
+       4900-LOG-CORRECTION.
+           MOVE WS-INPUT-TRN-ID           TO CORR-TRANSACTION-ID
+           MOVE WS-INPUT-CORRECTED-AMOUNT TO CORR-CORRECTED-VALUE
+           MOVE WS-INPUT-OPERATOR-ID      TO CORR-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE     TO CORR-TIMESTAMP
+           WRITE CORRECTION-LOG-RECORD
+           DISPLAY "CORRECTION LOGGED FOR " WS-INPUT-TRN-ID.
