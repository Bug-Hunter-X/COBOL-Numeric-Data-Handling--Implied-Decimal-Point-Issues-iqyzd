@@ -0,0 +1,158 @@
+      *****************************************************************
+      *  PROGRAM-ID: AMTBATCH
+      *
+      *  Standalone pre-validation pass over the full daily
+      *  transaction file (TRNFILE).  Runs every amount through the
+      *  same overflow check as the real conversion (CALL "AMTCONV"
+      *  with LK-VALIDATE-ONLY = "Y", so nothing is written to the
+      *  production exception file or counted against the daily
+      *  truncation counter) and produces its own pre-run exception
+      *  report (PREEXC) plus a read/exception summary, so operations
+      *  can react before AMTPOST commits the real conversion run.
+      *  Driven by its own JCL step - see jcl/AMTBATCH.jcl.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRNFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+           SELECT PRE-VALIDATION-REPORT ASSIGN TO "PREEXC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+      *    Optional operator override for WS-ROUNDING-MODE (see
+      *    0050-DETERMINE-ROUNDING-MODE); a missing/unallocated file
+      *    just leaves the "R" default in place.
+           SELECT OPTIONAL ROUNDING-CONTROL-FILE ASSIGN TO "ROUNDCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ROUNDCTL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       COPY TRNREC.
+
+       FD  PRE-VALIDATION-REPORT
+           RECORDING MODE IS F.
+       COPY EXCREC.
+
+       FD  ROUNDING-CONTROL-FILE
+           RECORDING MODE IS F.
+       COPY RNDCTL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANSACTION-FILE-STATUS      PIC X(2).
+       01  WS-REPORT-FILE-STATUS           PIC X(2).
+       01  WS-ROUNDCTL-FILE-STATUS         PIC X(2).
+
+       01  WS-EOF-SWITCH                   PIC X(1) VALUE "N".
+           88  WS-END-OF-FILE                        VALUE "Y".
+
+       01  WS-ROUNDING-MODE                PIC X(1) VALUE "R".
+       01  WS-VALIDATE-ONLY                PIC X(1) VALUE "Y".
+       01  WS-END-OF-RUN-FLAG              PIC X(1) VALUE "N".
+       COPY AMTREC.
+
+       01  WS-TOTAL-READ                   PIC 9(9) VALUE 0.
+       01  WS-TOTAL-OVERFLOW               PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0050-DETERMINE-ROUNDING-MODE
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-FILE-STATUS NOT = "00"
+               DISPLAY "AMTBATCH: UNABLE TO OPEN TRNFILE, STATUS = "
+                   WS-TRANSACTION-FILE-STATUS
+               GOBACK
+           END-IF
+           OPEN OUTPUT PRE-VALIDATION-REPORT
+           PERFORM UNTIL WS-END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 1000-VALIDATE-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM 1900-FINALIZE-AMTCONV
+           CLOSE TRANSACTION-FILE
+           CLOSE PRE-VALIDATION-REPORT
+           DISPLAY "AMTBATCH PRE-VALIDATION SUMMARY"
+           DISPLAY "  TRANSACTIONS READ   : " WS-TOTAL-READ
+           DISPLAY "  OVERFLOW EXCEPTIONS : " WS-TOTAL-OVERFLOW
+           GOBACK.
+
+      *    Lets operations switch to banker's rounding (or force
+      *    truncation) for a run without a recompile: allocate ROUNDCTL
+      *    with a single "R"/"B"/"T" byte to override the default.
+       0050-DETERMINE-ROUNDING-MODE.
+           OPEN INPUT ROUNDING-CONTROL-FILE
+           IF WS-ROUNDCTL-FILE-STATUS = "00"
+               READ ROUNDING-CONTROL-FILE
+                   NOT AT END
+                       IF RC-ROUNDING-MODE = "R" OR "B" OR "T"
+                           MOVE RC-ROUNDING-MODE TO WS-ROUNDING-MODE
+                       END-IF
+               END-READ
+               CLOSE ROUNDING-CONTROL-FILE
+           END-IF.
+
+       1000-VALIDATE-TRANSACTION.
+           ADD 1 TO WS-TOTAL-READ
+           CALL "AMTCONV" USING TRN-TRANSACTION-ID
+                                 TRN-RAW-AMOUNT
+                                 TRN-SIGN
+                                 TRN-CURRENCY-CODE
+                                 TRN-ACCOUNT-NUMBER
+                                 WS-ROUNDING-MODE
+                                 WS-VALIDATE-ONLY
+                                 AMT-VALUE
+                                 AMT-OVERFLOW-FLAG
+                                 AMT-SIGN
+                                 WS-END-OF-RUN-FLAG
+           IF AMT-OVERFLOW
+               ADD 1 TO WS-TOTAL-OVERFLOW
+               PERFORM 1100-WRITE-PRE-VALIDATION-EXCEPTION
+           END-IF.
+
+       1100-WRITE-PRE-VALIDATION-EXCEPTION.
+           MOVE TRN-TRANSACTION-ID  TO EXC-TRANSACTION-ID
+      *    TRN-RAW-AMOUNT is an unsigned magnitude; reconstruct the
+      *    sign from AMT-SIGN (as returned by AMTCONV) so a negative/
+      *    reversal transaction is reported with a negative original
+      *    value, matching its (correctly negative) truncated value.
+           IF AMT-SIGN-NEGATIVE
+               COMPUTE EXC-ORIGINAL-VALUE = TRN-RAW-AMOUNT * -1
+           ELSE
+               MOVE TRN-RAW-AMOUNT TO EXC-ORIGINAL-VALUE
+           END-IF
+           MOVE AMT-VALUE           TO EXC-TRUNCATED-VALUE
+           MOVE FUNCTION CURRENT-DATE TO EXC-TIMESTAMP
+           MOVE "PRE-VALIDATION OVERFLOW" TO EXC-REASON
+           WRITE EXCEPTION-RECORD.
+
+      *    One final CALL, flagged LK-END-OF-RUN = "Y", so AMTCONV can
+      *    close any files it opened during this run (see AMTCONV's
+      *    9000-CLOSE-OPEN-FILES). AMTBATCH runs LK-VALIDATE-ONLY = "Y"
+      *    so it never actually opens AUDITJRN/GLEXTRCT itself, but the
+      *    finalize CALL is issued for consistency with AMTPOST and so
+      *    this still works correctly if that ever changes.
+       1900-FINALIZE-AMTCONV.
+           MOVE "Y" TO WS-END-OF-RUN-FLAG
+           CALL "AMTCONV" USING TRN-TRANSACTION-ID
+                                 TRN-RAW-AMOUNT
+                                 TRN-SIGN
+                                 TRN-CURRENCY-CODE
+                                 TRN-ACCOUNT-NUMBER
+                                 WS-ROUNDING-MODE
+                                 WS-VALIDATE-ONLY
+                                 AMT-VALUE
+                                 AMT-OVERFLOW-FLAG
+                                 AMT-SIGN
+                                 WS-END-OF-RUN-FLAG.
