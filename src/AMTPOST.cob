@@ -0,0 +1,201 @@
+      *****************************************************************
+      *  PROGRAM-ID: AMTPOST
+      *
+      *  Committing amount-conversion batch run: reads the daily
+      *  transaction file (TRNFILE) and CALLs AMTCONV for real
+      *  (LK-VALIDATE-ONLY = "N") so every converted amount is
+      *  journaled, overflow-checked and counted for keeps.
+      *
+      *  Checkpoint/restart: a checkpoint record (CHKPTFILE) is
+      *  rewritten every WS-CHECKPOINT-INTERVAL transactions. Submitted
+      *  again with PARM='RESTART' (see jcl/AMTPOST.jcl), this program
+      *  reads that checkpoint and skips the already-processed records
+      *  at the front of TRNFILE instead of reprocessing the whole
+      *  file, so a mid-run abend costs minutes, not the full overnight
+      *  window.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRNFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+      *    Optional operator override for WS-ROUNDING-MODE (see
+      *    0050-DETERMINE-ROUNDING-MODE); a missing/unallocated file
+      *    just leaves the "R" default in place.
+           SELECT OPTIONAL ROUNDING-CONTROL-FILE ASSIGN TO "ROUNDCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ROUNDCTL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       COPY TRNREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CHKPTREC.
+
+       FD  ROUNDING-CONTROL-FILE
+           RECORDING MODE IS F.
+       COPY RNDCTL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANSACTION-FILE-STATUS      PIC X(2).
+       01  WS-CHECKPOINT-FILE-STATUS       PIC X(2).
+       01  WS-ROUNDCTL-FILE-STATUS         PIC X(2).
+
+       01  WS-EOF-SWITCH                   PIC X(1) VALUE "N".
+           88  WS-END-OF-FILE                        VALUE "Y".
+
+       01  WS-RESTART-SWITCH               PIC X(1) VALUE "N".
+           88  WS-RESTART-RUN                        VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL          PIC 9(5) VALUE 1000.
+       01  WS-RECORDS-PROCESSED            PIC 9(9) VALUE 0.
+       01  WS-RECORDS-TO-SKIP              PIC 9(9) VALUE 0.
+
+       01  WS-ROUNDING-MODE                PIC X(1) VALUE "R".
+       01  WS-VALIDATE-ONLY                PIC X(1) VALUE "N".
+       01  WS-END-OF-RUN-FLAG              PIC X(1) VALUE "N".
+       COPY AMTREC.
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05  LK-PARM-LEN                 PIC S9(4) COMP.
+           05  LK-PARM-TEXT                PIC X(8).
+
+       PROCEDURE DIVISION USING LK-PARM.
+       0000-MAIN.
+           PERFORM 0050-DETERMINE-ROUNDING-MODE
+           PERFORM 1000-DETERMINE-RESTART
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-FILE-STATUS NOT = "00"
+               DISPLAY "AMTPOST: UNABLE TO OPEN TRNFILE, STATUS = "
+                   WS-TRANSACTION-FILE-STATUS
+               GOBACK
+           END-IF
+           IF WS-RESTART-RUN
+               PERFORM 1100-SKIP-PROCESSED-RECORDS
+           ELSE
+               PERFORM 1200-RESET-CHECKPOINT-FILE
+           END-IF
+           PERFORM UNTIL WS-END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM 2950-FINALIZE-AMTCONV
+           CLOSE TRANSACTION-FILE
+           DISPLAY "AMTPOST RUN COMPLETE"
+           DISPLAY "  RECORDS PROCESSED : " WS-RECORDS-PROCESSED
+           GOBACK.
+
+      *    Lets operations switch to banker's rounding (or force
+      *    truncation) for a run without a recompile: allocate ROUNDCTL
+      *    with a single "R"/"B"/"T" byte to override the default.
+       0050-DETERMINE-ROUNDING-MODE.
+           OPEN INPUT ROUNDING-CONTROL-FILE
+           IF WS-ROUNDCTL-FILE-STATUS = "00"
+               READ ROUNDING-CONTROL-FILE
+                   NOT AT END
+                       IF RC-ROUNDING-MODE = "R" OR "B" OR "T"
+                           MOVE RC-ROUNDING-MODE TO WS-ROUNDING-MODE
+                       END-IF
+               END-READ
+               CLOSE ROUNDING-CONTROL-FILE
+           END-IF.
+
+       1000-DETERMINE-RESTART.
+           IF LK-PARM-LEN > 0 AND LK-PARM-TEXT(1:7) = "RESTART"
+               SET WS-RESTART-RUN TO TRUE
+           ELSE
+               MOVE "N" TO WS-RESTART-SWITCH
+           END-IF.
+
+       1100-SKIP-PROCESSED-RECORDS.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-RECORDS-TO-SKIP
+                   NOT AT END
+                       MOVE CHK-RECORDS-PROCESSED TO WS-RECORDS-TO-SKIP
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-RECORDS-TO-SKIP
+           END-IF
+           MOVE WS-RECORDS-TO-SKIP TO WS-RECORDS-PROCESSED
+           DISPLAY "RESTART: SKIPPING " WS-RECORDS-TO-SKIP
+               " ALREADY-PROCESSED RECORDS"
+           PERFORM WS-RECORDS-TO-SKIP TIMES
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       1200-RESET-CHECKPOINT-FILE.
+      *    Fresh (non-restart) run: start the checkpoint file empty so
+      *    a later restart never mistakes a stale checkpoint from a
+      *    previous day's run for this run's progress.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           CALL "AMTCONV" USING TRN-TRANSACTION-ID
+                                 TRN-RAW-AMOUNT
+                                 TRN-SIGN
+                                 TRN-CURRENCY-CODE
+                                 TRN-ACCOUNT-NUMBER
+                                 WS-ROUNDING-MODE
+                                 WS-VALIDATE-ONLY
+                                 AMT-VALUE
+                                 AMT-OVERFLOW-FLAG
+                                 AMT-SIGN
+                                 WS-END-OF-RUN-FLAG
+           IF FUNCTION MOD(WS-RECORDS-PROCESSED, WS-CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM 2900-WRITE-CHECKPOINT
+           END-IF.
+
+       2900-WRITE-CHECKPOINT.
+           MOVE TRN-TRANSACTION-ID  TO CHK-LAST-TRANSACTION-ID
+           MOVE WS-RECORDS-PROCESSED TO CHK-RECORDS-PROCESSED
+           MOVE FUNCTION CURRENT-DATE TO CHK-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *    One final CALL, flagged LK-END-OF-RUN = "Y", so AMTCONV can
+      *    close AUDITJRN/GLEXTRCT/EXCFILE/SIGNRPT before this run's
+      *    program ends (see AMTCONV's 9000-CLOSE-OPEN-FILES) - these
+      *    now stay open for the life of the run instead of paying an
+      *    OPEN/CLOSE per transaction on this loop's hot path.
+       2950-FINALIZE-AMTCONV.
+           MOVE "Y" TO WS-END-OF-RUN-FLAG
+           CALL "AMTCONV" USING TRN-TRANSACTION-ID
+                                 TRN-RAW-AMOUNT
+                                 TRN-SIGN
+                                 TRN-CURRENCY-CODE
+                                 TRN-ACCOUNT-NUMBER
+                                 WS-ROUNDING-MODE
+                                 WS-VALIDATE-ONLY
+                                 AMT-VALUE
+                                 AMT-OVERFLOW-FLAG
+                                 AMT-SIGN
+                                 WS-END-OF-RUN-FLAG.
