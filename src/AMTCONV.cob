@@ -0,0 +1,530 @@
+      *****************************************************************
+      *  PROGRAM-ID: AMTCONV
+      *
+      *  Shared subprogram that converts an incoming transaction
+      *  amount (raw magnitude + sign) into the internal working
+      *  amount AMT-VALUE (PIC S9(5)V99).  The raw magnitude carries
+      *  two more high-order digits than AMT-VALUE can hold, so
+      *  anything over 99999.99 cannot be moved across without losing
+      *  digits.  2000-CONVERT-AMOUNT guards the assignment, and any
+      *  value that would overflow is logged to EXCEPTION-FILE and
+      *  counted in the daily truncation counter (TRUNCCTL) instead of
+      *  being allowed through silently.
+      *
+      *  CALLed by AMTBATCH (pre-validation, LK-VALIDATE-ONLY = "Y",
+      *  no exception/counter/sign-report side effects) and by AMTPOST
+      *  (the committing conversion run).
+      *
+      *  EXCFILE/SIGNRPT/AUDITJRN/GLEXTRCT are opened once, on the
+      *  first call that needs them, and stay open for the life of the
+      *  run instead of paying an OPEN/CLOSE per transaction on what is
+      *  otherwise the hot path of AMTPOST's daily-file loop. The
+      *  caller must issue one final CALL with LK-END-OF-RUN = "Y"
+      *  after its main loop ends so 9000-CLOSE-OPEN-FILES can close
+      *  whatever this run actually opened (see AMTBATCH/AMTPOST
+      *  0000-MAIN). TRUNCCTL keeps its original per-call OPEN/READ/
+      *  REWRITE/CLOSE cycle: it is a single-record sequential file
+      *  that has to be reopened to reposition to that record for the
+      *  next REWRITE, and it is only touched on the (comparatively
+      *  rare) overflow path, not on every transaction.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTCONV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Indexed by transaction id so AMTCORR can pull up a flagged
+      *    record for correction without a sequential scan.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EXC-TRANSACTION-ID
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT TRUNC-COUNTER-FILE ASSIGN TO "TRUNCCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-COUNTER-FILE-STATUS.
+
+      *    Indexed by transaction id for the same restart-replay reason
+      *    as AUDIT-JOURNAL-FILE - see 2015-LOG-SIGN-DEFAULT.
+           SELECT SIGN-DEFAULT-FILE ASSIGN TO "SIGNRPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SGN-TRANSACTION-ID
+               FILE STATUS IS WS-SIGN-FILE-STATUS.
+
+      *    Indexed by transaction id: WRITEs on a restart replay
+      *    (a transaction already journaled before a mid-run abend)
+      *    hit a duplicate key instead of appending a second entry -
+      *    see 2070-WRITE-AUDIT-JOURNAL.
+           SELECT AUDIT-JOURNAL-FILE ASSIGN TO "AUDITJRN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS JRN-TRANSACTION-ID
+               FILE STATUS IS WS-JOURNAL-FILE-STATUS.
+
+      *    Indexed by source transaction id for the same restart-replay
+      *    reason as AUDIT-JOURNAL-FILE - see 2080-WRITE-GL-EXTRACT.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GL-SOURCE-TRANSACTION-ID
+               FILE STATUS IS WS-GL-EXTRACT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       COPY EXCREC.
+
+       FD  TRUNC-COUNTER-FILE
+           RECORDING MODE IS F.
+       01  TRUNC-COUNTER-RECORD.
+           05  TC-RUN-DATE                 PIC 9(8).
+           05  TC-TRUNCATION-COUNT         PIC 9(9).
+
+       FD  SIGN-DEFAULT-FILE
+           RECORDING MODE IS F.
+       COPY SGNREC.
+
+       FD  AUDIT-JOURNAL-FILE
+           RECORDING MODE IS F.
+       COPY JRNREC.
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       COPY GLEXTREC.
+
+       WORKING-STORAGE SECTION.
+      *    Shared amount layout: AMT-INPUT-VALUE, AMT-VALUE,
+      *    AMT-OVERFLOW-FLAG and AMT-SIGN.  See copybooks/AMTREC.cpy.
+       COPY AMTREC.
+
+       01  WS-TRANSACTION-ID               PIC X(10) VALUE "TXN0000001".
+
+      *    Raw feed fields: the source carries an unsigned magnitude
+      *    and a separate sign indicator that is not always populated.
+      *    WS-RAW-AMOUNT/WS-SOURCE-SIGN are combined by
+      *    2005-DETERMINE-SIGN into the signed AMT-INPUT-VALUE.
+       01  WS-RAW-AMOUNT                   PIC 9(7)V999.
+       01  WS-SOURCE-SIGN                  PIC X(1) VALUE SPACE.
+
+       01  WS-MAX-AMOUNT                   PIC 9(5)V999 VALUE 99999.999.
+
+      *    Currency decimal-places table (implied-decimal scaling).
+      *    Loaded as literal FILLERs and redefined as an OCCURS table,
+      *    the same way other static lookup tables are built in this
+      *    shop.  Add a currency by adding a FILLER entry and bumping
+      *    the OCCURS count.
+       01  WS-CURRENCY-TABLE-DATA.
+           05  FILLER                      PIC X(4) VALUE "USD2".
+           05  FILLER                      PIC X(4) VALUE "JPY0".
+           05  FILLER                      PIC X(4) VALUE "KWD3".
+       01  WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-TABLE-DATA.
+           05  WS-CURRENCY-ENTRY OCCURS 3 TIMES
+                                  INDEXED BY WS-CURR-IDX.
+               10  WS-CURR-CODE            PIC X(3).
+               10  WS-CURR-DECIMALS        PIC 9(1).
+
+      *    Number of implied decimal places for the transaction's
+      *    currency, defaulted to 2 (USD-style) if the currency code
+      *    is not found in WS-CURRENCY-TABLE.
+       01  WS-DECIMALS-FOUND               PIC 9(1) VALUE 2.
+
+      *    One scaled work field per supported decimal count, used by
+      *    2060-APPLY-CURRENCY-SCALE to collapse AMT-VALUE down to the
+      *    currency's actual number of decimal places.
+       01  WS-SCALE-0-DECIMALS             PIC S9(5).
+       01  WS-SCALE-1-DECIMAL              PIC S9(5)V9.
+       01  WS-SCALE-2-DECIMALS             PIC S9(5)V99.
+
+      *    WS-ROUNDING-MODE controls how 2060-APPLY-CURRENCY-SCALE
+      *    collapses AMT-VALUE down to the currency's real decimal
+      *    count - the only step where rounding has an observable
+      *    effect, since AMT-INPUT-VALUE and AMT-VALUE share the same
+      *    V999 scale up to that point. "T" reproduces the original
+      *    truncate-the-low-order-digits behavior; callers that need to
+      *    tie out to a source system's totals should set "R" or "B"
+      *    before calling 2000-CONVERT-AMOUNT (see LK-ROUNDING-MODE).
+       01  WS-ROUNDING-MODE                PIC X(1) VALUE "R".
+           88  WS-ROUND-STANDARD                     VALUE "R".
+           88  WS-ROUND-BANKERS                      VALUE "B".
+           88  WS-ROUND-TRUNCATE                     VALUE "T".
+
+       01  WS-CURRENT-TIMESTAMP            PIC X(26).
+
+       01  WS-EXCEPTION-FILE-STATUS        PIC X(2).
+       01  WS-COUNTER-FILE-STATUS          PIC X(2).
+       01  WS-SIGN-FILE-STATUS             PIC X(2).
+       01  WS-JOURNAL-FILE-STATUS          PIC X(2).
+       01  WS-GL-EXTRACT-FILE-STATUS       PIC X(2).
+
+       01  WS-ACCOUNT-NUMBER                PIC X(10).
+
+      *    Set once this run has opened the corresponding output file,
+      *    so later calls skip straight to the WRITE instead of paying
+      *    an OPEN/CLOSE per transaction. Cleared by
+      *    9000-CLOSE-OPEN-FILES at end of run.
+       01  WS-EXCEPTION-FILE-OPEN-SW       PIC X(1) VALUE "N".
+           88  WS-EXCEPTION-FILE-IS-OPEN            VALUE "Y".
+      *    Set when 2100-LOG-TRUNCATION-EXCEPTION's WRITE hits a
+      *    duplicate key (restart replay of an already-logged/counted
+      *    exception), so the caller knows not to bump TRUNCCTL again.
+       01  WS-EXCEPTION-ALREADY-LOGGED-SW  PIC X(1) VALUE "N".
+           88  WS-EXCEPTION-ALREADY-LOGGED          VALUE "Y".
+       01  WS-SIGN-FILE-OPEN-SW            PIC X(1) VALUE "N".
+           88  WS-SIGN-FILE-IS-OPEN                 VALUE "Y".
+       01  WS-JOURNAL-FILE-OPEN-SW         PIC X(1) VALUE "N".
+           88  WS-JOURNAL-FILE-IS-OPEN               VALUE "Y".
+       01  WS-GL-EXTRACT-FILE-OPEN-SW      PIC X(1) VALUE "N".
+           88  WS-GL-EXTRACT-FILE-IS-OPEN            VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LK-TRANSACTION-ID                PIC X(10).
+       01  LK-RAW-AMOUNT                    PIC 9(7)V999.
+       01  LK-SOURCE-SIGN                   PIC X(1).
+      *    ISO 4217 currency code driving implied-decimal scaling;
+      *    see WS-CURRENCY-TABLE.
+       01  LK-CURRENCY-CODE                 PIC X(3).
+      *    Posting account for the GL interface extract (see
+      *    2080-WRITE-GL-EXTRACT); not otherwise used by the conversion.
+       01  LK-ACCOUNT-NUMBER                PIC X(10).
+       01  LK-ROUNDING-MODE                 PIC X(1).
+      *    LK-VALIDATE-ONLY = "Y" for a pre-validation pass (AMTBATCH):
+      *    the overflow check still runs and is returned to the
+      *    caller, but no exception/counter/sign-default records are
+      *    written, since those belong to the committing run.
+       01  LK-VALIDATE-ONLY                 PIC X(1).
+           88  LK-VALIDATE-MODE                        VALUE "Y".
+       01  LK-CONVERTED-AMOUNT              PIC S9(5)V999.
+       01  LK-OVERFLOW-FLAG                 PIC X(1).
+       01  LK-SIGN                          PIC X(1).
+      *    LK-END-OF-RUN = "Y" tells AMTCONV the caller's main loop has
+      *    finished: close whatever output files this run opened and
+      *    GOBACK without touching any of the other parameters (the
+      *    caller may pass leftover/blank values for them on this
+      *    final call - see AMTBATCH/AMTPOST 0000-MAIN).
+       01  LK-END-OF-RUN                    PIC X(1).
+           88  LK-FINALIZE-RUN                        VALUE "Y".
+
+       PROCEDURE DIVISION USING LK-TRANSACTION-ID LK-RAW-AMOUNT
+               LK-SOURCE-SIGN LK-CURRENCY-CODE LK-ACCOUNT-NUMBER
+               LK-ROUNDING-MODE LK-VALIDATE-ONLY LK-CONVERTED-AMOUNT
+               LK-OVERFLOW-FLAG LK-SIGN LK-END-OF-RUN.
+       0000-MAIN.
+           IF LK-FINALIZE-RUN
+               PERFORM 9000-CLOSE-OPEN-FILES
+               GOBACK
+           END-IF
+           MOVE LK-TRANSACTION-ID TO WS-TRANSACTION-ID
+           MOVE LK-RAW-AMOUNT TO WS-RAW-AMOUNT
+           MOVE LK-SOURCE-SIGN TO WS-SOURCE-SIGN
+           MOVE LK-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+           IF LK-ROUNDING-MODE = "R" OR "B" OR "T"
+               MOVE LK-ROUNDING-MODE TO WS-ROUNDING-MODE
+           ELSE
+               MOVE "R" TO WS-ROUNDING-MODE
+           END-IF
+           PERFORM 2005-DETERMINE-SIGN
+           PERFORM 2006-LOOKUP-CURRENCY-SCALE
+           PERFORM 2000-CONVERT-AMOUNT
+           MOVE AMT-VALUE TO LK-CONVERTED-AMOUNT
+           MOVE AMT-OVERFLOW-FLAG TO LK-OVERFLOW-FLAG
+           MOVE AMT-SIGN TO LK-SIGN
+           GOBACK.
+
+       2006-LOOKUP-CURRENCY-SCALE.
+           MOVE 2 TO WS-DECIMALS-FOUND
+           SET WS-CURR-IDX TO 1
+           SEARCH WS-CURRENCY-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CURR-CODE(WS-CURR-IDX) = LK-CURRENCY-CODE
+                   MOVE WS-CURR-DECIMALS(WS-CURR-IDX) TO
+                       WS-DECIMALS-FOUND
+           END-SEARCH.
+
+       2005-DETERMINE-SIGN.
+      *    The source feed is expected to carry "+" or "-" alongside
+      *    the unsigned magnitude. When it doesn't, default to a
+      *    credit ("+") and report the record instead of silently
+      *    storing what might be a reversal as a positive amount.
+           IF WS-SOURCE-SIGN = "+" OR WS-SOURCE-SIGN = "-"
+               MOVE WS-SOURCE-SIGN TO AMT-SIGN
+           ELSE
+               MOVE "+" TO AMT-SIGN
+               IF NOT LK-VALIDATE-MODE
+                   PERFORM 2015-LOG-SIGN-DEFAULT
+               END-IF
+           END-IF
+           IF AMT-SIGN-NEGATIVE
+               COMPUTE AMT-INPUT-VALUE = WS-RAW-AMOUNT * -1
+           ELSE
+               MOVE WS-RAW-AMOUNT TO AMT-INPUT-VALUE
+           END-IF.
+
+       2015-LOG-SIGN-DEFAULT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           IF NOT WS-SIGN-FILE-IS-OPEN
+               OPEN I-O SIGN-DEFAULT-FILE
+               IF WS-SIGN-FILE-STATUS = "35"
+                   OPEN OUTPUT SIGN-DEFAULT-FILE
+                   CLOSE SIGN-DEFAULT-FILE
+                   OPEN I-O SIGN-DEFAULT-FILE
+               END-IF
+               SET WS-SIGN-FILE-IS-OPEN TO TRUE
+           END-IF
+           MOVE WS-TRANSACTION-ID    TO SGN-TRANSACTION-ID
+           MOVE WS-RAW-AMOUNT        TO SGN-DEFAULTED-VALUE
+           MOVE AMT-SIGN             TO SGN-DEFAULTED-TO
+           MOVE WS-CURRENT-TIMESTAMP TO SGN-TIMESTAMP
+           MOVE "NO SIGN ON SOURCE FEED" TO SGN-REASON
+      *    A duplicate key here means a restart is replaying a
+      *    transaction whose sign-default was already logged before
+      *    the abend - skip rather than duplicate the SIGNRPT entry.
+           WRITE SIGN-DEFAULT-RECORD
+               INVALID KEY
+                   DISPLAY "AMTCONV: SIGN DEFAULT ALREADY LOGGED FOR "
+                       WS-TRANSACTION-ID " - RESTART REPLAY, SKIPPING"
+           END-WRITE.
+
+       2000-CONVERT-AMOUNT.
+      *    Guard the assignment: AMT-INPUT-VALUE has two more integer
+      *    digits than AMT-VALUE, so anything whose magnitude is above
+      *    WS-MAX-AMOUNT would otherwise be truncated on the high
+      *    order end with no indication anything was lost.
+           IF FUNCTION ABS(AMT-INPUT-VALUE) > WS-MAX-AMOUNT
+               SET AMT-OVERFLOW TO TRUE
+           ELSE
+               MOVE "N" TO AMT-OVERFLOW-FLAG
+           END-IF
+           PERFORM 2060-APPLY-CURRENCY-SCALE
+           IF AMT-OVERFLOW AND NOT LK-VALIDATE-MODE
+               PERFORM 2100-LOG-TRUNCATION-EXCEPTION
+           END-IF
+           IF NOT LK-VALIDATE-MODE
+               PERFORM 2070-WRITE-AUDIT-JOURNAL
+               IF NOT AMT-OVERFLOW
+                   PERFORM 2080-WRITE-GL-EXTRACT
+               END-IF
+           END-IF.
+
+       2060-APPLY-CURRENCY-SCALE.
+      *    AMT-INPUT-VALUE and AMT-VALUE are both PIC S9(...)V999, so a
+      *    same-scale ROUNDED move between them can never change a
+      *    digit - this collapse from the full V999 precision down to
+      *    WS-DECIMALS-FOUND places is the only step that actually
+      *    narrows the value, and so it is where WS-ROUNDING-MODE has
+      *    to be applied for the configurable rounding to have any
+      *    observable effect.
+           MOVE AMT-INPUT-VALUE TO AMT-VALUE
+           EVALUATE WS-DECIMALS-FOUND
+               WHEN 0
+                   EVALUATE TRUE
+                       WHEN WS-ROUND-BANKERS
+                           COMPUTE WS-SCALE-0-DECIMALS ROUNDED
+                               MODE IS NEAREST-EVEN = AMT-VALUE
+                       WHEN WS-ROUND-TRUNCATE
+                           MOVE AMT-VALUE TO WS-SCALE-0-DECIMALS
+                       WHEN OTHER
+                           COMPUTE WS-SCALE-0-DECIMALS ROUNDED MODE
+                               IS NEAREST-AWAY-FROM-ZERO = AMT-VALUE
+                   END-EVALUATE
+                   MOVE WS-SCALE-0-DECIMALS TO AMT-VALUE
+               WHEN 1
+                   EVALUATE TRUE
+                       WHEN WS-ROUND-BANKERS
+                           COMPUTE WS-SCALE-1-DECIMAL ROUNDED
+                               MODE IS NEAREST-EVEN = AMT-VALUE
+                       WHEN WS-ROUND-TRUNCATE
+                           MOVE AMT-VALUE TO WS-SCALE-1-DECIMAL
+                       WHEN OTHER
+                           COMPUTE WS-SCALE-1-DECIMAL ROUNDED MODE
+                               IS NEAREST-AWAY-FROM-ZERO = AMT-VALUE
+                   END-EVALUATE
+                   MOVE WS-SCALE-1-DECIMAL TO AMT-VALUE
+               WHEN 2
+                   EVALUATE TRUE
+                       WHEN WS-ROUND-BANKERS
+                           COMPUTE WS-SCALE-2-DECIMALS ROUNDED
+                               MODE IS NEAREST-EVEN = AMT-VALUE
+                       WHEN WS-ROUND-TRUNCATE
+                           MOVE AMT-VALUE TO WS-SCALE-2-DECIMALS
+                       WHEN OTHER
+                           COMPUTE WS-SCALE-2-DECIMALS ROUNDED MODE
+                               IS NEAREST-AWAY-FROM-ZERO = AMT-VALUE
+                   END-EVALUATE
+                   MOVE WS-SCALE-2-DECIMALS TO AMT-VALUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2070-WRITE-AUDIT-JOURNAL.
+      *    Records the before/after value for every committed
+      *    conversion, not just the ones that overflow, so year-end
+      *    reconciliation and auditor questions can be answered from
+      *    AUDITJRN instead of re-deriving history from the source
+      *    feed.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           IF NOT WS-JOURNAL-FILE-IS-OPEN
+               OPEN I-O AUDIT-JOURNAL-FILE
+               IF WS-JOURNAL-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-JOURNAL-FILE
+                   CLOSE AUDIT-JOURNAL-FILE
+                   OPEN I-O AUDIT-JOURNAL-FILE
+               END-IF
+               SET WS-JOURNAL-FILE-IS-OPEN TO TRUE
+           END-IF
+           MOVE WS-CURRENT-TIMESTAMP TO JRN-TIMESTAMP
+           MOVE WS-TRANSACTION-ID    TO JRN-TRANSACTION-ID
+           MOVE AMT-INPUT-VALUE      TO JRN-BEFORE-VALUE
+           MOVE AMT-VALUE            TO JRN-AFTER-VALUE
+           EVALUATE TRUE
+               WHEN AMT-OVERFLOW
+                   SET JRN-TRUNCATED TO TRUE
+               WHEN AMT-INPUT-VALUE NOT = AMT-VALUE
+                   SET JRN-ROUNDED TO TRUE
+               WHEN OTHER
+                   SET JRN-UNCHANGED TO TRUE
+           END-EVALUATE
+      *    Keyed by transaction id: a restart replaying a transaction
+      *    that was already journaled before a mid-run abend hits a
+      *    duplicate key here instead of appending a second entry.
+           WRITE AUDIT-JOURNAL-RECORD
+               INVALID KEY
+                   DISPLAY "AMTCONV: AUDIT JOURNAL ALREADY EXISTS FOR "
+                       WS-TRANSACTION-ID
+                       " - RESTART REPLAY, SKIPPING"
+           END-WRITE.
+
+       2080-WRITE-GL-EXTRACT.
+      *    One extract record per successfully converted amount, for
+      *    the downstream GL posting feed. Overflowed amounts are
+      *    excluded since 2100-LOG-TRUNCATION-EXCEPTION already routes
+      *    those to the exception queue instead of posting them.
+           MOVE WS-ACCOUNT-NUMBER    TO GL-ACCOUNT-NUMBER
+           MOVE AMT-VALUE            TO GL-AMOUNT
+           MOVE LK-CURRENCY-CODE     TO GL-CURRENCY-CODE
+           MOVE WS-CURRENT-TIMESTAMP TO GL-CONVERSION-TIMESTAMP
+           MOVE WS-TRANSACTION-ID    TO GL-SOURCE-TRANSACTION-ID
+           IF NOT WS-GL-EXTRACT-FILE-IS-OPEN
+               OPEN I-O GL-EXTRACT-FILE
+               IF WS-GL-EXTRACT-FILE-STATUS = "35"
+                   OPEN OUTPUT GL-EXTRACT-FILE
+                   CLOSE GL-EXTRACT-FILE
+                   OPEN I-O GL-EXTRACT-FILE
+               END-IF
+               SET WS-GL-EXTRACT-FILE-IS-OPEN TO TRUE
+           END-IF
+      *    Keyed by source transaction id for the same restart-replay
+      *    reason as 2070-WRITE-AUDIT-JOURNAL: a duplicate key means
+      *    this amount already posted to the GL feed once, so skip
+      *    rather than post it a second time.
+           WRITE GL-EXTRACT-RECORD
+               INVALID KEY
+                   DISPLAY "AMTCONV: GL EXTRACT ALREADY POSTED FOR "
+                       WS-TRANSACTION-ID " - RESTART REPLAY, SKIPPING"
+           END-WRITE.
+
+       2100-LOG-TRUNCATION-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           IF NOT WS-EXCEPTION-FILE-IS-OPEN
+               OPEN I-O EXCEPTION-FILE
+               IF WS-EXCEPTION-FILE-STATUS = "35"
+                   OPEN OUTPUT EXCEPTION-FILE
+                   CLOSE EXCEPTION-FILE
+                   OPEN I-O EXCEPTION-FILE
+               END-IF
+               SET WS-EXCEPTION-FILE-IS-OPEN TO TRUE
+           END-IF
+           MOVE WS-TRANSACTION-ID   TO EXC-TRANSACTION-ID
+           MOVE AMT-INPUT-VALUE      TO EXC-ORIGINAL-VALUE
+           MOVE AMT-VALUE           TO EXC-TRUNCATED-VALUE
+           MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+           MOVE "HIGH-ORDER TRUNCATION" TO EXC-REASON
+           MOVE "N" TO EXC-CORRECTED-FLAG
+           MOVE 0 TO EXC-CORRECTED-VALUE
+           MOVE "N" TO WS-EXCEPTION-ALREADY-LOGGED-SW
+      *    A duplicate key here means a restart is replaying a
+      *    transaction whose exception record was already written
+      *    (and already counted in TRUNCCTL) before the abend - fall
+      *    back to updating the existing record instead of aborting on
+      *    an unhandled I-O condition, and skip the counter bump below.
+           WRITE EXCEPTION-RECORD
+               INVALID KEY
+                   SET WS-EXCEPTION-ALREADY-LOGGED TO TRUE
+                   PERFORM 2105-REWRITE-EXISTING-EXCEPTION
+           END-WRITE
+           IF NOT WS-EXCEPTION-ALREADY-LOGGED
+               PERFORM 2200-BUMP-TRUNCATION-COUNTER
+           END-IF.
+
+       2105-REWRITE-EXISTING-EXCEPTION.
+      *    Re-read the record that already occupies this key so an
+      *    operator correction keyed in via AMTCORR between the abend
+      *    and the restart (EXC-IS-CORRECTED) isn't blindly clobbered
+      *    by the replayed, pre-correction values.
+           MOVE WS-TRANSACTION-ID TO EXC-TRANSACTION-ID
+           READ EXCEPTION-FILE
+               INVALID KEY
+                   DISPLAY "AMTCONV: UNABLE TO READ EXISTING EXCEPTION "
+                       "FOR " WS-TRANSACTION-ID
+           END-READ
+           IF NOT EXC-IS-CORRECTED
+               MOVE WS-TRANSACTION-ID    TO EXC-TRANSACTION-ID
+               MOVE AMT-INPUT-VALUE      TO EXC-ORIGINAL-VALUE
+               MOVE AMT-VALUE            TO EXC-TRUNCATED-VALUE
+               MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+               MOVE "HIGH-ORDER TRUNCATION" TO EXC-REASON
+               REWRITE EXCEPTION-RECORD
+                   INVALID KEY
+                       DISPLAY "AMTCONV: UNABLE TO REWRITE EXCEPTION "
+                           "FOR " WS-TRANSACTION-ID
+               END-REWRITE
+           END-IF.
+
+       2200-BUMP-TRUNCATION-COUNTER.
+           OPEN I-O TRUNC-COUNTER-FILE
+           IF WS-COUNTER-FILE-STATUS = "35"
+               OPEN OUTPUT TRUNC-COUNTER-FILE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO TC-RUN-DATE
+               MOVE 0 TO TC-TRUNCATION-COUNT
+               WRITE TRUNC-COUNTER-RECORD
+               CLOSE TRUNC-COUNTER-FILE
+               OPEN I-O TRUNC-COUNTER-FILE
+           END-IF
+           READ TRUNC-COUNTER-FILE
+               AT END
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO TC-RUN-DATE
+                   MOVE 0 TO TC-TRUNCATION-COUNT
+           END-READ
+           IF TC-RUN-DATE NOT = FUNCTION CURRENT-DATE(1:8)
+               MOVE FUNCTION CURRENT-DATE(1:8) TO TC-RUN-DATE
+               MOVE 0 TO TC-TRUNCATION-COUNT
+           END-IF
+           ADD 1 TO TC-TRUNCATION-COUNT
+           REWRITE TRUNC-COUNTER-RECORD
+           CLOSE TRUNC-COUNTER-FILE.
+
+       9000-CLOSE-OPEN-FILES.
+      *    Called once, via the caller's final LK-END-OF-RUN = "Y"
+      *    CALL, to close whatever this run actually opened.
+      *    TRUNC-COUNTER-FILE isn't listed here: it is opened and
+      *    closed on every 2200-BUMP-TRUNCATION-COUNTER call already.
+           IF WS-EXCEPTION-FILE-IS-OPEN
+               CLOSE EXCEPTION-FILE
+               MOVE "N" TO WS-EXCEPTION-FILE-OPEN-SW
+           END-IF
+           IF WS-SIGN-FILE-IS-OPEN
+               CLOSE SIGN-DEFAULT-FILE
+               MOVE "N" TO WS-SIGN-FILE-OPEN-SW
+           END-IF
+           IF WS-JOURNAL-FILE-IS-OPEN
+               CLOSE AUDIT-JOURNAL-FILE
+               MOVE "N" TO WS-JOURNAL-FILE-OPEN-SW
+           END-IF
+           IF WS-GL-EXTRACT-FILE-IS-OPEN
+               CLOSE GL-EXTRACT-FILE
+               MOVE "N" TO WS-GL-EXTRACT-FILE-OPEN-SW
+           END-IF.
